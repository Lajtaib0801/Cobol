@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. add06ld.
+000300
+000400* Loads the ADD06 audit trail into a VSAM KSDS keyed by run
+000500* date and sequence number, so ADD06INQ can look up any
+000600* historical pair on demand.
+000700
+000800 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001100     SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS WS-AUDIT-STATUS.
+001400
+001500     SELECT AUDIT-KSDS ASSIGN TO "AUDITKSD"
+001600         ORGANIZATION IS INDEXED
+001700         ACCESS MODE IS SEQUENTIAL
+001800         RECORD KEY IS KAUD-KEY
+001900         FILE STATUS IS WS-KSDS-STATUS.
+002000
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 FD  AUDIT-FILE.
+002400     COPY "auditrec.cpy".
+002500
+002600 FD  AUDIT-KSDS.
+002700     COPY "auditrec.cpy"
+002710         REPLACING ==AUDIT-RECORD==      BY ==KSDS-RECORD==
+002720                   ==AUD-KEY==           BY ==KAUD-KEY==
+002730                   ==AUD-RUN-DATE==      BY ==KAUD-RUN-DATE==
+002740                   ==AUD-SEQ-NO==        BY ==KAUD-SEQ-NO==
+002750                   ==AUD-RUN-ID==        BY ==KAUD-RUN-ID==
+002760                   ==AUD-FIRST-NUMBER==  BY ==KAUD-FIRST-NUMBER==
+002770                   ==AUD-SECOND-NUMBER== BY ==KAUD-SECOND-NUMBER==
+002780                   ==AUD-THE-RESULT==    BY ==KAUD-THE-RESULT==.
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01 WS-AUDIT-STATUS      PIC XX          VALUE "00".
+003200 01 WS-KSDS-STATUS       PIC XX          VALUE "00".
+003300 01 WS-EOF-SWITCH        PIC X           VALUE "N".
+003400    88 END-OF-FILE                       VALUE "Y".
+003500 01 WS-LOAD-COUNT        PIC 9(6)        VALUE ZERO.
+003600
+003700 PROCEDURE DIVISION.
+003800
+003900 PROGRAM-BEGIN.
+004000     OPEN INPUT AUDIT-FILE.
+004100     OPEN I-O AUDIT-KSDS.
+004200
+004300     PERFORM UNTIL END-OF-FILE
+004400         READ AUDIT-FILE
+004500             AT END
+004600                 SET END-OF-FILE TO TRUE
+004700             NOT AT END
+004800                 PERFORM LOAD-ONE-RECORD
+004900         END-READ
+005000     END-PERFORM.
+005100
+005200     CLOSE AUDIT-FILE.
+005300     CLOSE AUDIT-KSDS.
+005400
+005500     DISPLAY "AUDIT RECORDS LOADED TO KSDS: " WS-LOAD-COUNT.
+005600
+005700 PROGRAM-DONE.
+005800     STOP RUN.
+005900
+006000 LOAD-ONE-RECORD.
+006100     MOVE AUDIT-RECORD TO KSDS-RECORD.
+006200
+006300     WRITE KSDS-RECORD
+006400         INVALID KEY
+006500             DISPLAY "DUPLICATE AUDIT KEY SKIPPED: " KAUD-KEY
+006600         NOT INVALID KEY
+006700             ADD 1 TO WS-LOAD-COUNT
+006800     END-WRITE.
+006900
