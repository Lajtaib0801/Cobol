@@ -0,0 +1,86 @@
+//ADD06J   JOB (ACCTNO),'DAILY ADD06 RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the HELLO04 banner step first.  ADD06 only runs if
+//* HELLO04 comes back with a clean (zero) condition code, so a
+//* failed banner can't be silently followed by a calculation
+//* step nobody meant to run standalone.  STEP010 reads its banner
+//* text from the MOTDFILE DD so ops can change it without a
+//* recompile.  STEP030/040 retain this run's audit and reject
+//* files, and STEP050 loads the retained audit copy into the
+//* inquiry KSDS so ADD06INQ stays current automatically.
+//*
+//* STEP020's DD names match ADD06's SELECT...ASSIGN clauses
+//* (day3/add06.cbl) one for one: TRANFILE, EXCPFILE, CTLRPT,
+//* AUDITFIL, REJFILE, RESTFILE.  All five output DDs use
+//* DISP=(MOD,CATLG,CATLG) so a resubmission against an
+//* already-cataloged dataset doesn't abend; ADD06 itself decides
+//* whether to honor or clear whatever it finds in RESTFILE.
+//*
+//* STEP030/040 roll this run's audit/reject output into a new
+//* generation of the PROD.ADD06.AUDIT.RETAIN/PROD.ADD06.REJECT.
+//* RETAIN GDGs, so every day gets its own retained copy instead of
+//* one dataset that either abends on day 2 or grows by appending
+//* onto itself.  STEP050 loads generation (0), i.e. the one this
+//* run just created, into the PROD.ADD06.KSDS inquiry cluster.
+//* The GDG bases and the KSDS cluster are one-time IDCAMS
+//* definitions -- see day3/add06ksds.jcl -- and must exist before
+//* this job is run for the first time; COBOL OPEN cannot define
+//* them the way it auto-allocates a QSAM dataset from SPACE/UNIT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO04
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MOTDFILE DD DSN=PROD.HELLO04.MOTD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ADD06,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.ADD06.TRANFILE,DISP=SHR
+//EXCPFILE DD DSN=PROD.ADD06.EXCEPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(LRECL=9,RECFM=FB,BLKSIZE=0)
+//CTLRPT   DD DSN=PROD.ADD06.CTLRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//AUDITFIL DD DSN=PROD.ADD06.AUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(LRECL=35,RECFM=FB,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.ADD06.REJECT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(LRECL=30,RECFM=FB,BLKSIZE=0)
+//RESTFILE DD DSN=PROD.ADD06.RESTART,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(LRECL=14,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.ADD06.AUDIT,DISP=SHR
+//SYSUT2   DD DSN=PROD.ADD06.AUDIT.RETAIN(+1),
+//            DISP=(,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(LRECL=35,RECFM=FB,BLKSIZE=0)
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.ADD06.REJECT,DISP=SHR
+//SYSUT2   DD DSN=PROD.ADD06.REJECT.RETAIN(+1),
+//            DISP=(,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(LRECL=30,RECFM=FB,BLKSIZE=0)
+//*
+//* Loads this run's retained audit trail into the inquiry KSDS so
+//* ADD06INQ always has today's results without a manual load step.
+//*
+//STEP050  EXEC PGM=ADD06LD,COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDITFIL DD DSN=PROD.ADD06.AUDIT.RETAIN(0),DISP=SHR
+//AUDITKSD DD DSN=PROD.ADD06.KSDS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
