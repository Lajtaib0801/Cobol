@@ -0,0 +1,38 @@
+//ADD06K   JOB (ACCTNO),'ADD06 ONE-TIME SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time provisioning job for add06job.jcl.  Run this ONCE,
+//* before STEP050 of add06job.jcl is ever run, to define:
+//*   - the PROD.ADD06.KSDS cluster that day3/add06ld.cbl loads
+//*     and day3/add06inq.cbl reads (COBOL OPEN cannot create a
+//*     VSAM cluster the way it auto-allocates a QSAM dataset from
+//*     SPACE/UNIT/DISP=(,CATLG,...)).
+//*   - the PROD.ADD06.AUDIT.RETAIN and PROD.ADD06.REJECT.RETAIN
+//*     generation data groups that add06job.jcl's STEP030/STEP040
+//*     roll a new generation into on every run, so each day's
+//*     retained copy is its own dataset instead of one that either
+//*     abends on day 2 (DISP=NEW) or keeps appending onto itself
+//*     (DISP=MOD).
+//* Re-running this job will fail with duplicate-name conditions
+//* since these are one-time definitions, not part of the daily
+//* chain.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.ADD06.AUDIT.RETAIN) -
+              LIMIT(30) -
+              SCRATCH -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.ADD06.REJECT.RETAIN) -
+              LIMIT(30) -
+              SCRATCH -
+              NOEMPTY)
+  DEFINE CLUSTER (NAME(PROD.ADD06.KSDS) -
+                  INDEXED -
+                  KEYS(14 0) -
+                  RECORDSIZE(35 35) -
+                  TRACKS(5 5)) -
+         DATA (NAME(PROD.ADD06.KSDS.DATA)) -
+         INDEX (NAME(PROD.ADD06.KSDS.INDEX))
+/*
