@@ -1,19 +1,44 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. hello04.
-000300 
+000300
 000400* This PROGRAM will illustrate the USE OF PERFORM
 000500
 000600 ENVIRONMENT DIVISION.
-000700 DATA DIVISION.
-000800 PROCEDURE DIVISION.
-000900
-001000 PROGRAM-BEGIN.
-001100     DISPLAY "Today's message is:".
-001200     PERFORM SAY-HELLO.
-001300
-001400 PROGRAM-DONE.
-001500     STOP RUN.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000900     SELECT MOTD-FILE ASSIGN TO "MOTDFILE"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-MOTD-STATUS.
+001200 DATA DIVISION.
+001300 FILE SECTION.
+001400 FD  MOTD-FILE.
+001500 01  MOTD-RECORD            PIC X(72).
 001600
-001700 SAY-HELLO.
-001800     DISPLAY "Hello world".
-001900
+001700 WORKING-STORAGE SECTION.
+001800 01 WS-MOTD-STATUS          PIC XX          VALUE "00".
+001900 01 WS-MESSAGE              PIC X(72)       VALUE "Hello world".
+002000
+002100 PROCEDURE DIVISION.
+002200
+002300 PROGRAM-BEGIN.
+002400     DISPLAY "Today's message is:".
+002500     PERFORM SAY-HELLO.
+002600
+002700 PROGRAM-DONE.
+002800     STOP RUN.
+002900
+003000 SAY-HELLO.
+003100     OPEN INPUT MOTD-FILE.
+003200
+003300     IF WS-MOTD-STATUS = "00"
+003400         READ MOTD-FILE
+003500             AT END
+003600                 CONTINUE
+003700             NOT AT END
+003800                 MOVE MOTD-RECORD TO WS-MESSAGE
+003900         END-READ
+004000         CLOSE MOTD-FILE
+004100     END-IF.
+004200
+004300     DISPLAY WS-MESSAGE.
+004400
