@@ -0,0 +1,74 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. add06inq.
+000300
+000400* Online inquiry transaction for historical ADD06 results.
+000500* Looks up a FIRST-NUMBER/SECOND-NUMBER/THE-RESULT pair in
+000600* the audit KSDS by run date and sequence number, so ops no
+000700* longer have to dig through old report printouts.
+000800
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200     SELECT AUDIT-KSDS ASSIGN TO "AUDITKSD"
+001300         ORGANIZATION IS INDEXED
+001400         ACCESS MODE IS RANDOM
+001500         RECORD KEY IS KAUD-KEY
+001600         FILE STATUS IS WS-KSDS-STATUS.
+001700
+001800 DATA DIVISION.
+001900 FILE SECTION.
+002000 FD  AUDIT-KSDS.
+002100     COPY "auditrec.cpy"
+002200         REPLACING ==AUDIT-RECORD==      BY ==KSDS-RECORD==
+002300                   ==AUD-KEY==           BY ==KAUD-KEY==
+002400                   ==AUD-RUN-DATE==      BY ==KAUD-RUN-DATE==
+002500                   ==AUD-SEQ-NO==        BY ==KAUD-SEQ-NO==
+002600                   ==AUD-RUN-ID==        BY ==KAUD-RUN-ID==
+002700                   ==AUD-FIRST-NUMBER==  BY ==KAUD-FIRST-NUMBER==
+002800                   ==AUD-SECOND-NUMBER== BY ==KAUD-SECOND-NUMBER==
+002900                   ==AUD-THE-RESULT==    BY ==KAUD-THE-RESULT==.
+003000
+003100 WORKING-STORAGE SECTION.
+003200 01 WS-KSDS-STATUS       PIC XX          VALUE "00".
+003300 01 WS-MORE-INQUIRIES    PIC X           VALUE "Y".
+003400    88 NO-MORE-INQUIRIES                 VALUE "N".
+003500 01 WS-INQ-RUN-DATE      PIC 9(8)        VALUE ZERO.
+003600 01 WS-INQ-SEQ-NO        PIC 9(6)        VALUE ZERO.
+003700
+003800 PROCEDURE DIVISION.
+003900
+004000 PROGRAM-BEGIN.
+004100     OPEN INPUT AUDIT-KSDS.
+004200
+004300     PERFORM UNTIL NO-MORE-INQUIRIES
+004400         DISPLAY "Enter run date (YYYYMMDD), 0 to quit: "
+004500         ACCEPT WS-INQ-RUN-DATE
+004600
+004700         IF WS-INQ-RUN-DATE = ZERO
+004800             SET NO-MORE-INQUIRIES TO TRUE
+004900         ELSE
+005000             DISPLAY "Enter sequence number: "
+005100             ACCEPT WS-INQ-SEQ-NO
+005200             PERFORM LOOKUP-AUDIT-RECORD
+005300         END-IF
+005400     END-PERFORM.
+005500
+005600     CLOSE AUDIT-KSDS.
+005700
+005800 PROGRAM-DONE.
+005900     STOP RUN.
+006000
+006100 LOOKUP-AUDIT-RECORD.
+006200     MOVE WS-INQ-RUN-DATE TO KAUD-RUN-DATE.
+006300     MOVE WS-INQ-SEQ-NO   TO KAUD-SEQ-NO.
+006400
+006500     READ AUDIT-KSDS
+006600         INVALID KEY
+006700             DISPLAY "NO AUDIT RECORD FOR THAT RUN DATE/SEQUENCE"
+006800         NOT INVALID KEY
+006900             DISPLAY "RUN ID:        " KAUD-RUN-ID
+007000             DISPLAY "FIRST NUMBER:  " KAUD-FIRST-NUMBER
+007100             DISPLAY "SECOND NUMBER: " KAUD-SECOND-NUMBER
+007200             DISPLAY "THE RESULT:    " KAUD-THE-RESULT
+007300     END-READ.
+007400
