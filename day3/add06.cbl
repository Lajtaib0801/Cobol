@@ -1,37 +1,339 @@
-000100 IDENTIFICATION DIVISION. 
-000200 PROGRAM-ID. add06. 
-000300 ENVIRONMENT DIVISION. 
-000400 DATA DIVISION. 
-000500 
-000600 WORKING-STORAGE SECTION. 
-000700 
-000800 01 FIRST-NUMBER         PIC 99. 
-000900 01 SECOND-NUMBER        PIC 99. 
-001000 01 THE-RESULT           PIC 999. 
-001100 
-001200 PROCEDURE DIVISION. 
-001300 
-001400 PROGRAM-BEGIN. 
-001500     DISPLAY "This program will add 2 numbers.". 
-001600 
-001700 
-001800     DISPLAY "Enter the first number.". 
-001900 
-002000     ACCEPT FIRST-NUMBER. 
-002100 
-002200     DISPLAY "Fooled you.".
-002300 
-002400     STOP RUN. 
-002500 
-002600     DISPLAY "Enter the second number.". 
-002700 
-002800     ACCEPT SECOND-NUMBER. 
-002900 
-003000     COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER. 
-003100 
-003200     DISPLAY "The result is " THE-RESULT. 
-003300 
-003400 
-003500 PROGRAM-DONE. 
-003600     STOP RUN. 
-003700
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. add06.
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000600     SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-TRANS-STATUS.
+000900
+001000     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-EXCEPT-STATUS.
+001250
+001260     SELECT CONTROL-FILE ASSIGN TO "CTLRPT"
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS IS WS-CONTROL-STATUS.
+001290
+001291     SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+001292         ORGANIZATION IS LINE SEQUENTIAL
+001293         FILE STATUS IS WS-AUDIT-STATUS.
+001294
+001295     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+001296         ORGANIZATION IS LINE SEQUENTIAL
+001297         FILE STATUS IS WS-REJECT-STATUS.
+001298
+001420     SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+001430         ORGANIZATION IS LINE SEQUENTIAL
+001440         FILE STATUS IS WS-RESTART-STATUS.
+001300 DATA DIVISION.
+001400 FILE SECTION.
+001500 FD  TRANS-FILE.
+001600 01  TRANS-RECORD.
+001700     05 FIRST-NUMBER-IN     PIC X(2).
+001800     05 SECOND-NUMBER-IN    PIC X(2).
+001900
+002000 FD  EXCEPTION-FILE.
+002100 01  EXCEPTION-RECORD.
+002200     05 EXC-FIRST-NUMBER    PIC 99.
+002300     05 EXC-SECOND-NUMBER   PIC 99.
+002400     05 EXC-COMPUTED-RESULT PIC 9(5).
+002450
+002460 FD  CONTROL-FILE.
+002470 01  CONTROL-RECORD        PIC X(80).
+002480
+002481 FD  AUDIT-FILE.
+002482     COPY "auditrec.cpy".
+002489
+002490 FD  REJECT-FILE.
+002491 01  REJECT-RECORD.
+002492     05 REJ-SEQ-NO          PIC 9(6).
+002493     05 REJ-FIRST-NUMBER-IN PIC X(2).
+002494     05 REJ-SECOND-NUMBER-IN PIC X(2).
+002495     05 REJ-REASON          PIC X(20).
+002496
+002497 FD  RESTART-FILE.
+002498 01  RESTART-RECORD.
+002499     05 RST-RUN-DATE        PIC 9(8).
+002500     05 RST-LAST-SEQ-NO     PIC 9(6).
+002510
+002600 WORKING-STORAGE SECTION.
+002700
+002800 01 FIRST-NUMBER         PIC 99.
+002900 01 SECOND-NUMBER        PIC 99.
+003000 01 THE-RESULT           PIC 999.
+003100 01 WS-CHECK-RESULT      PIC 9(5)        VALUE ZERO.
+003150
+003160 01 WS-REC-COUNT         PIC 9(6)        VALUE ZERO.
+003161 01 WS-REJECT-COUNT       PIC 9(6)        VALUE ZERO.
+003170 01 WS-SUM-FIRST          PIC 9(8)        VALUE ZERO.
+003180 01 WS-SUM-SECOND         PIC 9(8)        VALUE ZERO.
+003190 01 WS-SUM-RESULT         PIC 9(8)        VALUE ZERO.
+003195 01 WS-SEQ-NO             PIC 9(6)        VALUE ZERO.
+003196 01 WS-RUN-DATE           PIC 9(8)        VALUE ZERO.
+003197 01 WS-RUN-ID             PIC X(14)       VALUE SPACES.
+003198 01 WS-CURRENT-DATE-TIME  PIC X(21)       VALUE SPACES.
+003199 01 WS-REJECT-REASON      PIC X(20)       VALUE SPACES.
+003201 01 WS-LAST-SEQ-PROCESSED PIC 9(6)        VALUE ZERO.
+003202 01 WS-CHECKPOINT-INTERVAL PIC 9(4)       VALUE 100.
+003200
+003300 01 WS-TRANS-STATUS      PIC XX          VALUE "00".
+003400 01 WS-EXCEPT-STATUS     PIC XX          VALUE "00".
+003450 01 WS-CONTROL-STATUS    PIC XX          VALUE "00".
+003460 01 WS-AUDIT-STATUS      PIC XX          VALUE "00".
+003470 01 WS-REJECT-STATUS     PIC XX          VALUE "00".
+003480 01 WS-RESTART-STATUS    PIC XX          VALUE "00".
+003500 01 WS-EOF-SWITCH        PIC X           VALUE "N".
+003600    88 END-OF-FILE                       VALUE "Y".
+003650 01 WS-VALID-SWITCH      PIC X           VALUE "Y".
+003660    88 VALID-RECORD                      VALUE "Y".
+003670    88 INVALID-RECORD                    VALUE "N".
+003680 01 WS-RESUMED-SWITCH    PIC X           VALUE "N".
+003690    88 RESUMED-RUN                       VALUE "Y".
+003695 01 WS-TRANS-OPEN-SWITCH PIC X           VALUE "N".
+003696    88 TRANS-FILE-OPEN                   VALUE "Y".
+003697 01 WS-RESTART-EXISTS     PIC X           VALUE "N".
+003698    88 RESTART-RECORD-EXISTS              VALUE "Y".
+003699 01 WS-NEW-RUN-DATE       PIC 9(8)        VALUE ZERO.
+003700 01 WS-NEW-LAST-SEQ-NO    PIC 9(6)        VALUE ZERO.
+003800 PROCEDURE DIVISION.
+003900
+004000 PROGRAM-BEGIN.
+004100     DISPLAY "This program will add 2 numbers.".
+004150
+004160     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+004170     MOVE WS-CURRENT-DATE-TIME(1:8)  TO WS-RUN-DATE.
+004180     MOVE WS-CURRENT-DATE-TIME(1:14) TO WS-RUN-ID.
+004200
+004300     OPEN INPUT TRANS-FILE.
+004310     IF WS-TRANS-STATUS NOT = "00"
+004320         DISPLAY "ERROR: TRANS-FILE NOT AVAILABLE, STATUS="
+004330             WS-TRANS-STATUS
+004340         SET END-OF-FILE TO TRUE
+004345     ELSE
+004346         SET TRANS-FILE-OPEN TO TRUE
+004350     END-IF.
+004360
+004450     OPEN OUTPUT CONTROL-FILE.
+004460     IF WS-CONTROL-STATUS NOT = "00"
+004470         DISPLAY "WARNING: CONTROL-FILE OPEN FAILED, STATUS="
+004471             WS-CONTROL-STATUS
+004472     END-IF.
+004475
+004476     PERFORM READ-RESTART-POINT.
+004477     PERFORM OPEN-RUN-HISTORY-FILES.
+004500
+004600     PERFORM UNTIL END-OF-FILE
+004700         READ TRANS-FILE
+004800             AT END
+004900                 SET END-OF-FILE TO TRUE
+005000             NOT AT END
+005050                 PERFORM PROCESS-TRANSACTION
+005400         END-READ
+005500     END-PERFORM.
+005600
+005700     IF TRANS-FILE-OPEN
+005710         CLOSE TRANS-FILE
+005720     END-IF.
+005800     CLOSE EXCEPTION-FILE.
+005810     CLOSE AUDIT-FILE.
+005820     CLOSE REJECT-FILE.
+005825
+005827     IF TRANS-FILE-OPEN
+005828         PERFORM CLEAR-CHECKPOINT
+005829     END-IF.
+005850
+005860     PERFORM WRITE-CONTROL-REPORT.
+005870     CLOSE CONTROL-FILE.
+005900
+006000 PROGRAM-DONE.
+006100     STOP RUN.
+006200
+006250 PROCESS-TRANSACTION.
+006260     ADD 1 TO WS-SEQ-NO.
+006265     ADD 1 TO WS-REC-COUNT.
+006266     IF WS-SEQ-NO > WS-LAST-SEQ-PROCESSED
+006270         PERFORM VALIDATE-TRANSACTION
+006280
+006290         IF VALID-RECORD
+006300             MOVE FIRST-NUMBER-IN  TO FIRST-NUMBER
+006310             MOVE SECOND-NUMBER-IN TO SECOND-NUMBER
+006320             PERFORM COMPUTE-THE-RESULT
+006330         ELSE
+006340             PERFORM WRITE-REJECT-RECORD
+006345         END-IF
+006346
+006347         PERFORM WRITE-CHECKPOINT-IF-DUE
+006348     END-IF.
+006349 VALIDATE-TRANSACTION.
+006350     SET VALID-RECORD TO TRUE.
+006351
+006352     IF FIRST-NUMBER-IN NOT NUMERIC
+006353        OR SECOND-NUMBER-IN NOT NUMERIC
+006354         SET INVALID-RECORD TO TRUE
+006358         MOVE "NON-NUMERIC DATA" TO WS-REJECT-REASON
+006360     END-IF.
+006362
+006363 WRITE-REJECT-RECORD.
+006364     ADD 1 TO WS-REJECT-COUNT.
+006365     MOVE WS-SEQ-NO         TO REJ-SEQ-NO.
+006366     MOVE FIRST-NUMBER-IN   TO REJ-FIRST-NUMBER-IN.
+006367     MOVE SECOND-NUMBER-IN  TO REJ-SECOND-NUMBER-IN.
+006368     MOVE WS-REJECT-REASON  TO REJ-REASON.
+006369     WRITE REJECT-RECORD.
+006370
+006500 OPEN-RUN-HISTORY-FILES.
+006510     IF RESUMED-RUN
+006520         OPEN EXTEND EXCEPTION-FILE
+006530         OPEN EXTEND AUDIT-FILE
+006540         OPEN EXTEND REJECT-FILE
+006550     ELSE
+006560         OPEN OUTPUT EXCEPTION-FILE
+006570         OPEN OUTPUT AUDIT-FILE
+006580         OPEN OUTPUT REJECT-FILE
+006590     END-IF.
+006600
+006610     IF WS-EXCEPT-STATUS NOT = "00"
+006620         DISPLAY "WARNING: EXCEPTION-FILE OPEN FAILED, STATUS="
+006630             WS-EXCEPT-STATUS
+006640     END-IF.
+006650     IF WS-AUDIT-STATUS NOT = "00"
+006660         DISPLAY "WARNING: AUDIT-FILE OPEN FAILED, STATUS="
+006670             WS-AUDIT-STATUS
+006680     END-IF.
+006690     IF WS-REJECT-STATUS NOT = "00"
+006700         DISPLAY "WARNING: REJECT-FILE OPEN FAILED, STATUS="
+006710             WS-REJECT-STATUS
+006720     END-IF.
+006730
+006800 READ-RESTART-POINT.
+006810     OPEN INPUT RESTART-FILE.
+006820
+006830     IF WS-RESTART-STATUS = "00"
+006840         READ RESTART-FILE
+006850             AT END
+006860                 CONTINUE
+006870         NOT AT END
+006871             SET RESTART-RECORD-EXISTS TO TRUE
+006880             IF RST-LAST-SEQ-NO > 0
+006890                 IF RST-RUN-DATE = WS-RUN-DATE
+006900                     MOVE RST-LAST-SEQ-NO
+006910                         TO WS-LAST-SEQ-PROCESSED
+006920                     SET RESUMED-RUN TO TRUE
+006930                 ELSE
+006940                     DISPLAY "IGNORING STALE CHECKPOINT "
+006950                         RST-RUN-DATE " VS " WS-RUN-DATE
+006960                 END-IF
+006970             END-IF
+006990         END-READ
+007000         CLOSE RESTART-FILE
+007010     END-IF.
+007020
+007100 WRITE-CHECKPOINT-IF-DUE.
+007110     IF FUNCTION MOD(WS-SEQ-NO, WS-CHECKPOINT-INTERVAL) = 0
+007120         PERFORM WRITE-CHECKPOINT
+007130     END-IF.
+007140
+007200 WRITE-CHECKPOINT.
+007210     MOVE WS-RUN-DATE TO WS-NEW-RUN-DATE.
+007220     MOVE WS-SEQ-NO   TO WS-NEW-LAST-SEQ-NO.
+007230     PERFORM REPLACE-RESTART-RECORD.
+007240
+007300 CLEAR-CHECKPOINT.
+007310     MOVE ZERO TO WS-NEW-RUN-DATE.
+007320     MOVE ZERO TO WS-NEW-LAST-SEQ-NO.
+007330     PERFORM REPLACE-RESTART-RECORD.
+007340
+007350 REPLACE-RESTART-RECORD.
+007351     IF RESTART-RECORD-EXISTS
+007352         OPEN I-O RESTART-FILE
+007353         READ RESTART-FILE
+007354             AT END CONTINUE
+007355         END-READ
+007356         MOVE WS-NEW-RUN-DATE      TO RST-RUN-DATE
+007357         MOVE WS-NEW-LAST-SEQ-NO  TO RST-LAST-SEQ-NO
+007358         REWRITE RESTART-RECORD
+007359         CLOSE RESTART-FILE
+007360     ELSE
+007361         MOVE WS-NEW-RUN-DATE      TO RST-RUN-DATE
+007362         MOVE WS-NEW-LAST-SEQ-NO  TO RST-LAST-SEQ-NO
+007363         OPEN OUTPUT RESTART-FILE
+007364         WRITE RESTART-RECORD
+007365         CLOSE RESTART-FILE
+007366         SET RESTART-RECORD-EXISTS TO TRUE
+007367     END-IF.
+007368
+007400 COMPUTE-THE-RESULT.
+007450     COMPUTE WS-CHECK-RESULT = FIRST-NUMBER + SECOND-NUMBER.
+007500
+007560     ADD FIRST-NUMBER    TO WS-SUM-FIRST.
+007570     ADD SECOND-NUMBER   TO WS-SUM-SECOND.
+007580
+007600     IF WS-CHECK-RESULT > 999
+007700         MOVE FIRST-NUMBER TO EXC-FIRST-NUMBER
+007800         MOVE SECOND-NUMBER TO EXC-SECOND-NUMBER
+007900         MOVE WS-CHECK-RESULT TO EXC-COMPUTED-RESULT
+008000         WRITE EXCEPTION-RECORD
+008100     ELSE
+008200         MOVE WS-CHECK-RESULT TO THE-RESULT
+008300         DISPLAY "The result is " THE-RESULT
+008350         ADD THE-RESULT TO WS-SUM-RESULT
+008360         PERFORM WRITE-AUDIT-RECORD
+008400     END-IF.
+008450
+008460 WRITE-AUDIT-RECORD.
+008470     MOVE WS-RUN-DATE      TO AUD-RUN-DATE.
+008480     MOVE WS-RUN-ID        TO AUD-RUN-ID.
+008490     MOVE WS-SEQ-NO        TO AUD-SEQ-NO.
+008500     MOVE FIRST-NUMBER     TO AUD-FIRST-NUMBER.
+008510     MOVE SECOND-NUMBER    TO AUD-SECOND-NUMBER.
+008520     MOVE THE-RESULT       TO AUD-THE-RESULT.
+008530     WRITE AUDIT-RECORD.
+008540
+008600 WRITE-CONTROL-REPORT.
+008605     MOVE SPACES TO CONTROL-RECORD.
+008606     STRING "RUN DATE:       " DELIMITED BY SIZE
+008607            WS-RUN-DATE        DELIMITED BY SIZE
+008608         INTO CONTROL-RECORD.
+008609     WRITE CONTROL-RECORD.
+008610
+008611     MOVE SPACES TO CONTROL-RECORD.
+008620     IF RESUMED-RUN
+008630         STRING "RUN TYPE:       RESUMED AFTER SEQ "
+008640                DELIMITED BY SIZE
+008650                WS-LAST-SEQ-PROCESSED DELIMITED BY SIZE
+008660             INTO CONTROL-RECORD
+008670     ELSE
+008680         MOVE "RUN TYPE:       FULL RUN" TO CONTROL-RECORD
+008690     END-IF.
+008700     WRITE CONTROL-RECORD.
+008710
+008800     MOVE SPACES TO CONTROL-RECORD.
+008900     STRING "RECORD COUNT:   " DELIMITED BY SIZE
+009000            WS-REC-COUNT       DELIMITED BY SIZE
+009100         INTO CONTROL-RECORD.
+009200     WRITE CONTROL-RECORD.
+009300
+009310     MOVE SPACES TO CONTROL-RECORD.
+009320     STRING "REJECT COUNT:   " DELIMITED BY SIZE
+009330            WS-REJECT-COUNT    DELIMITED BY SIZE
+009340         INTO CONTROL-RECORD.
+009350     WRITE CONTROL-RECORD.
+009360
+009400     MOVE SPACES TO CONTROL-RECORD.
+009500     STRING "SUM OF FIRST:   " DELIMITED BY SIZE
+009600            WS-SUM-FIRST       DELIMITED BY SIZE
+009700         INTO CONTROL-RECORD.
+009800     WRITE CONTROL-RECORD.
+009900
+010000     MOVE SPACES TO CONTROL-RECORD.
+010100     STRING "SUM OF SECOND:  " DELIMITED BY SIZE
+010200            WS-SUM-SECOND      DELIMITED BY SIZE
+010300         INTO CONTROL-RECORD.
+010400     WRITE CONTROL-RECORD.
+010500
+010600     MOVE SPACES TO CONTROL-RECORD.
+010700     STRING "SUM OF RESULT:  " DELIMITED BY SIZE
+010800            WS-SUM-RESULT      DELIMITED BY SIZE
+010900         INTO CONTROL-RECORD.
+011000     WRITE CONTROL-RECORD.
