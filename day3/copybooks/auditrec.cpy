@@ -0,0 +1,10 @@
+000100* Shared layout for an ADD06 audit record, keyed by run date
+000200* and sequence number so it can back a VSAM KSDS for inquiry.
+000300 01  AUDIT-RECORD.
+000400     05 AUD-KEY.
+000500        10 AUD-RUN-DATE     PIC 9(8).
+000600        10 AUD-SEQ-NO       PIC 9(6).
+000700     05 AUD-RUN-ID          PIC X(14).
+000800     05 AUD-FIRST-NUMBER    PIC 99.
+000900     05 AUD-SECOND-NUMBER   PIC 99.
+001000     05 AUD-THE-RESULT      PIC 999.
